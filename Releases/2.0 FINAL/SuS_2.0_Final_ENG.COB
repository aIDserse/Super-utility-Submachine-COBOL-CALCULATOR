@@ -1,596 +0,0 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-000200 PROGRAM-ID.   ELMO.
-000500*
-000600 ENVIRONMENT DIVISION.
-000700*
-000800 DATA DIVISION.
-000900*
-001000 WORKING-STORAGE SECTION.
-001100 01  A PIC S9(7)V9(7).
-001200 01  B PIC S9(7)V9(7).
-001300 01  C PIC S9(7)V9(7).
-       01  D PIC S9(14)V9(7).
-001400 01  INPUT1 PIC 9(14).
-001500 01  Q PIC X VALUE "Y".
-
-001600     PROCEDURE DIVISION.
-001700*-----------------------------------------------------------------
-001800 MAIN.
-
-           DISPLAY "CALCULATOR".
-           DISPLAY "WHAT DO YOU WANT TO DO?".
-           DISPLAY "1 ADDITION".
-           DISPLAY "2 SUBTRACTION".
-           DISPLAY "3 MOLTIPLICATION".
-           DISPLAY "4 DIVISION".
-           DISPLAY "5 SQUARING"
-           DISPLAY "6 CUBING"
-           DISPLAY "7 SQUARE ROOT"
-           DISPLAY "8 CUBE ROOT"
-           DISPLAY "9 SIN"
-           DISPLAY "10 COS"
-           DISPLAY "11 TAN"
-           DISPLAY "12 SIN^-1"
-           DISPLAY "13 COS^-1"
-           DISPLAY "14 TAN^-1"
-           DISPLAY "15 ESC"
-           DISPLAY "CHOOSE AN OPTION"
-           ACCEPT INPUT1
-           EVALUATE INPUT1
-
-           WHEN = 15 DISPLAY "OK, GOOD JOB :)"
-                       DISPLAY "I EXIT IN  3 SECONDS..."
-                       CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-                   DISPLAY "I EXIT IN 2 SECONDS.."
-                   CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-                   DISPLAY "I EXIT IN 1 SECOND."
-                   CALL "CBL_OC_NANOSLEEP" USING "200000000"
-                   END-CALL
-                STOP RUN
-
-           WHEN = 1
-           DISPLAY "FIRST NUMBER"
-           ACCEPT A
-           DISPLAY "SECOND NUMBER"
-           ACCEPT B
-           COMPUTE C= A + B
-                   DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "+"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" B ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY " RESULTS..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY "(" C ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-
-               WHEN = 2
-                   DISPLAY "FIRST NUMBER"
-           ACCEPT A
-           DISPLAY "SECOND NUMBER"
-           ACCEPT B
-           COMPUTE C= A - B
-                   DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "-"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" B ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY " RESULTS..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY "(" C ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-
-                           WHEN = 3
-                       DISPLAY "FIRST NUMBER"
-           ACCEPT A
-           DISPLAY "SECOND NUMBER"
-           ACCEPT B
-           COMPUTE C= A * B
-                   DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "x"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" B ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY " RESULTS..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY "(" C ")"
-
-
-                               WHEN = 4
-                               DISPLAY "FIST NUMBER"
-           ACCEPT A
-           DISPLAY "SECOND NUMBER"
-           ACCEPT B
-           COMPUTE C= A / B
-                   DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY ":"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" B ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY " RESULTS..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY "(" C ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-
-                               WHEN = 5
-                               DISPLAY "NUMBER TO SQUARE"
-                               ACCEPT A
-                               COMPUTE C= A * A
-                              DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY "(" A ")^2"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY "RESULTS..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                               DISPLAY "(" C ")"
-                              CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-
-                                   WHEN = 6
-                   DISPLAY "NUMBER TO CUBE"
-                   ACCEPT A
-                   COMPUTE C= A * A * A
-                   DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                    DISPLAY "(" A ")^3"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY "REULTS..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                               DISPLAY "(" C ")"
-                              CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-
-                  WHEN = 7
-                  DISPLAY "SQUARE ROOT OF..."
-                  ACCEPT A
-                  COMPUTE C= FUNCTION SQRT(A)
-                               END-COMPUTE
-                              DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "/(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY "RESULTS..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                               DISPLAY "(" C ")"
-                              CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-
-                   WHEN = 8
-                               DISPLAY "CUBE ROOT OF..."
-                               ACCEPT A
-                               COMPUTE C= A ** 0.33
-                               END-COMPUTE
-                              DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "3/(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   DISPLAY "RESULTS..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                               DISPLAY "(" C ")"
-                              CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-                               DISPLAY C
-
-                                   WHEN = 9
-                               DISPLAY "SINUS OF..."
-                               ACCEPT A
-                             COMPUTE C= FUNCTION SIN(A * 3.14159 / 180)
-                               END-COMPUTE
-                              DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "SIN OF... "
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "RESULTS..."
-                               DISPLAY "(" C ")" " DEGREES"
-                             CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-
-                                       WHEN = 10
-                               DISPLAY "COSINE OF..."
-                               ACCEPT A
-                              COMPUTE C= FUNCTION COS(A * 3.14159 / 180)
-                               END-COMPUTE
-                              DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "COSINE OF... "
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "RESULTS..."
-                               DISPLAY "(" C ")" " DEGREES"
-                            CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-
-                                   WHEN = 11
-                               DISPLAY "TANGENT OF..."
-                               ACCEPT A
-                              COMPUTE C= FUNCTION TAN(A * 3.14159 / 180)
-                               END-COMPUTE
-                              DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "TAN OF... "
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "RESULTS..."
-                               DISPLAY "(" C ")" " DEGREES"
-                             CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-
-                    WHEN= 12
-                               DISPLAY "SIN ^-1 OF..."
-                               ACCEPT A
-                             COMPUTE C= FUNCTION ASIN(A)
-                               END-COMPUTE
-                               COMPUTE C= (C / 3.14159 * 180)
-                              DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                  DISPLAY "SIN^-1 OF..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "RESULTS..."
-                               DISPLAY "(" C ")" " DEGREES"
-                           CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-
-                                   WHEN = 13
-                               DISPLAY "COS ^-1 OF..."
-                               ACCEPT A
-                             COMPUTE C= FUNCTION ASIN(A)
-                               END-COMPUTE
-                               COMPUTE C= (C / 3.14159 * 180)
-                              DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "COS^-1 OF... "
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "RESULTS..."
-                               DISPLAY "(" C ")" " DEGREES"
-                             CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-
-                                       WHEN = 14
-                               DISPLAY "TAN^-1 OF..."
-                               ACCEPT A
-                           COMPUTE C= FUNCTION ATAN(A)
-                               END-COMPUTE
-                               COMPUTE C= (C / 3.14159 * 180)
-                              DISPLAY "Computing"
-                   CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-                   DISPLAY "Computing."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing...."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing....."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "Computing......"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "TAN^-1 OF..."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "(" A ")"
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-                   DISPLAY "RESULTS..."
-                               DISPLAY "(" C ")" " DEGREES"
-                            CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-           END-EVALUATE
-
-                   IF INPUT1 NOT = 15
-               DISPLAY "DO YOU WANT TO DO OTHER CALCULATIONS?"
-               ACCEPT Q
-               IF Q = "YES" OR "Y" OR "yes" OR "y" OR "Yes" GO TO MAIN
-                   ELSE DISPLAY "OK, GOOD JOB :)"
-                       DISPLAY "I EXIT IN 3 SECONDS..."
-                       CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-                   DISPLAY "I EXIT IN 2 SECONDS.."
-                   CALL "CBL_OC_NANOSLEEP" USING "1000000000"
-                   END-CALL
-                   DISPLAY "I EXIT IN 1 SECONDS.."
-                   CALL "CBL_OC_NANOSLEEP" USING "500000000"
-                   END-CALL
-
-
-                  END-IF
-                  STOP RUN.
