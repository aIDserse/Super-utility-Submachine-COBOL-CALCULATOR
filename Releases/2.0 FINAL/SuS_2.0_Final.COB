@@ -0,0 +1,1630 @@
+      ******************************************************************
+      * Author:        D. WHITFIELD
+      * Installation:  SUPER UTILITY SUBMACHINE - HELPDESK TOOLS
+      * Date-Written:
+      * Date-Compiled:
+      * Purpose:       Interactive / batch four-function and scientific
+      *                calculator.  Runs either from the terminal
+      *                (menu driven, one calculation at a time) or in
+      *                batch against a queued TRANS-FILE, writing each
+      *                answer to RESULTS-FILE.
+      * Tectonics:     cobc -x -std=ibm -I ../../Copybooks
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------  ----  --------------------------------------------
+      *  ---------  DW    ORIGINAL TERMINAL VERSION.
+      *  2026-08-09  DW   ADDED BATCH TRANS-FILE / RESULTS-FILE ENTRY
+      *                   PATH SO QUEUED CALCULATIONS CAN RUN
+      *                   UNATTENDED.  RESTRUCTURED THE MENU LOOP INTO
+      *                   NUMBERED PARAGRAPHS SO THE SAME COMPUTE LOGIC
+      *                   IS SHARED BY BOTH ENTRY PATHS.
+      *  2026-08-09  DW   ADDED OPTION 15, "USE LAST RESULT AS FIRST
+      *                   NUMBER", A MEMORY-RECALL TOGGLE THAT FEEDS C
+      *                   BACK IN AS A FOR WHATEVER OPERATION IS
+      *                   PICKED NEXT.  MOVED ESC TO 99 TO LEAVE ROOM
+      *                   TO GROW THE OPERATION LIST.
+      *  2026-08-09  DW   ADDED OPTIONS 16-19: PERCENTAGE-OF, MODULUS,
+      *                   AN ARBITRARY POWER (A ** B, REPLACING
+      *                   SQUARE/CUBE AS THE ONLY WAY TO RAISE A
+      *                   NUMBER), AND BASE-10/NATURAL LOG.
+      *  2026-08-09  DW   FOLDED THE SEPARATE ITALIAN BUILD INTO THIS
+      *                   ONE.  A LANGUAGE PROMPT AT STARTUP NOW PICKS
+      *                   ENGLISH OR ITALIANO FOR THE REST OF THE RUN,
+      *                   SO A FIX MADE HERE COVERS BOTH LANGUAGES
+      *                   INSTEAD OF NEEDING TO BE HAND-PORTED TO A
+      *                   SECOND SOURCE FILE.  _ITA.COB IS RETIRED.
+      *  2026-08-09  DW   MOVED THE DEGREE-CONVERSION PI LITERAL OUT OF
+      *                   EVERY TRIG PARAGRAPH AND INTO A SHARED
+      *                   ELMOPI COPYBOOK.  ADDED A STARTUP PROMPT FOR
+      *                   HOW MANY DECIMAL PLACES TO SHOW ON SCREEN.
+      *  2026-08-09  DW   ADD AND MULTIPLY NOW COMPUTE INTO THE WIDE
+      *                   SCRATCH FIELD D FIRST; A RESULT TOO BIG FOR
+      *                   THE NORMAL 7-DIGIT C FIELD IS SHOWN, WRITTEN,
+      *                   AND LOGGED FROM D INSTEAD OF SILENTLY
+      *                   OVERFLOWING C.
+      ******************************************************************
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.   ELMO.
+000300*-----------------------------------------------------------------
+000400 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000700     SELECT TRANS-FILE ASSIGN TO "TRANSFIL"
+000800         ORGANIZATION IS SEQUENTIAL
+000900         FILE STATUS IS WS-TRANS-FILE-STATUS.
+001000
+001100     SELECT RESULTS-FILE ASSIGN TO "RESULTFL"
+001200         ORGANIZATION IS SEQUENTIAL
+001300         FILE STATUS IS WS-RESULTS-FILE-STATUS.
+001400
+001500     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+001600         ORGANIZATION IS SEQUENTIAL
+001700         FILE STATUS IS WS-LOG-FILE-STATUS.
+001800
+001900     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+002000         ORGANIZATION IS SEQUENTIAL
+002100         FILE STATUS IS WS-CKPT-FILE-STATUS.
+002200*-----------------------------------------------------------------
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  TRANS-FILE
+002600     RECORDING MODE IS F.
+002700     COPY ELMOTRN.
+002800
+002900 FD  RESULTS-FILE
+003000     RECORDING MODE IS F.
+003100     COPY ELMORES.
+003200
+003300 FD  CALC-LOG-FILE
+003400     RECORDING MODE IS F.
+003500     COPY ELMOLOG.
+003600
+003700 FD  CHECKPOINT-FILE
+003800     RECORDING MODE IS F.
+003900     COPY ELMOCKPT.
+004000*-----------------------------------------------------------------
+004100 WORKING-STORAGE SECTION.
+004200 COPY ELMOPI.
+004300
+004400 01  A                       PIC S9(7)V9(7).
+004500 01  B                       PIC S9(7)V9(7).
+004600 01  C                       PIC S9(7)V9(7).
+004700 01  D                       PIC S9(14)V9(7).
+004800 01  INPUT1                  PIC 9(14).
+004900 01  Q                       PIC X VALUE "Y".
+005000
+005100* DISPLAYED RESULT, ROUNDED TO WS-DECIMAL-CHOICE PLACES BY
+005200* 8850-ROUND-FOR-DISPLAY.  C ITSELF ALWAYS KEEPS ITS FULL
+005300* COMPUTED PRECISION FOR LOGGING, BATCH OUTPUT, AND MEMORY
+005400* RECALL -- ONLY THE INTERACTIVE DISPLAY IS ROUNDED DOWN.
+005500 01  WS-DISPLAY-VALUE        PIC S9(7)V9(7).
+005600* EDITED PICTURE OF WS-DISPLAY-VALUE, WITH A DECIMAL POINT AND A
+005700* SUPPRESSED-ZERO SIGN, SO THE INTERACTIVE SCREEN SHOWS A REAL
+005800* DECIMAL NUMBER INSTEAD OF THE RAW ZERO-PADDED DIGIT STRING C
+005900* WOULD OTHERWISE DISPLAY AS.
+006000 01  WS-DISPLAY-EDIT         PIC -(6)9.9999999.
+006100* HOW MANY CHARACTERS OF WS-DISPLAY-EDIT TO ACTUALLY SHOW, SET
+006200* BY 8850-ROUND-FOR-DISPLAY FROM WS-DECIMAL-CHOICE, SO THE
+006300* SCREEN WIDTH TRACKS THE CONFIGURED DECIMAL PLACES INSTEAD OF
+006400* ALWAYS SHOWING ALL 7.  REFERENCE-MODIFIED AT EACH DISPLAY OF
+006500* WS-DISPLAY-EDIT AS WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH).
+006600 01  WS-DISPLAY-LENGTH       PIC 9(02) COMP.
+006700 01  WS-DECIMAL-CHOICE       PIC 9(01) VALUE 7.
+006800 01  WS-DECIMAL-SCALE-VALUES.
+006900     05  FILLER              PIC 9(08) VALUE 1.
+007000     05  FILLER              PIC 9(08) VALUE 10.
+007100     05  FILLER              PIC 9(08) VALUE 100.
+007200     05  FILLER              PIC 9(08) VALUE 1000.
+007300     05  FILLER              PIC 9(08) VALUE 10000.
+007400     05  FILLER              PIC 9(08) VALUE 100000.
+007500     05  FILLER              PIC 9(08) VALUE 1000000.
+007600     05  FILLER              PIC 9(08) VALUE 10000000.
+007700 01  WS-DECIMAL-SCALE-TABLE REDEFINES WS-DECIMAL-SCALE-VALUES.
+007800     05  WS-DECIMAL-SCALE    OCCURS 8 TIMES PIC 9(08).
+007900 01  WS-DECIMAL-SCALE-FACTOR PIC 9(08) COMP.
+008000 01  WS-DECIMAL-SCALED-VALUE PIC S9(15) COMP.
+008100
+008200 01  WS-MODE-CHOICE          PIC 9(01) VALUE 1.
+008300 01  WS-RUN-MODE             PIC X(01) VALUE "I".
+008400     88  RUN-MODE-INTERACTIVE        VALUE "I".
+008500     88  RUN-MODE-BATCH              VALUE "B".
+008600
+008700 01  WS-LANGUAGE-CHOICE      PIC 9(01) VALUE 1.
+008800 01  WS-RUN-LANGUAGE         PIC X(01) VALUE "E".
+008900     88  WS-LANG-ENGLISH             VALUE "E".
+009000     88  WS-LANG-ITALIAN             VALUE "I".
+009100
+009200 01  WS-DONE-SWITCH          PIC X(01) VALUE "N".
+009300     88  WS-DONE                     VALUE "Y".
+009400
+009500 01  WS-MEMORY-RECALL-SWITCH PIC X(01) VALUE "N".
+009600     88  WS-MEMORY-RECALL            VALUE "Y".
+009700
+009800* SET BY 3010-ADD/3030-MULTIPLY WHEN D (THE WIDE, 14-DIGIT
+009900* SCRATCH FIELD) HOLDS A RESULT TOO LARGE FOR THE NORMAL 7-DIGIT
+010000* C FIELD, SO THE INTERACTIVE DISPLAY AND THE WRITE/LOG
+010100* PARAGRAPHS KNOW TO USE D INSTEAD OF THE TRUNCATED C.  ALSO
+010200* CHECKED BY 3150-MEMORY-RECALL SO A WIDE RESULT CANNOT BE
+010300* RECALLED OUT OF THE TRUNCATED C, AND CLEARED BY
+010400* 8850-ROUND-FOR-DISPLAY SO IT NEVER OUTLIVES THE NEXT NORMAL
+010500* (NON-WIDE) COMPUTE.
+010600 01  WS-WIDE-MODE-SWITCH     PIC X(01) VALUE "N".
+010700     88  WS-WIDE-MODE                VALUE "Y".
+010800
+010900 01  WS-TRANS-EOF-SWITCH     PIC X(01) VALUE "N".
+011000     88  WS-TRANS-EOF                VALUE "Y".
+011100
+011200 01  WS-TRANS-FILE-STATUS    PIC X(02) VALUE SPACES.
+011300 01  WS-RESULTS-FILE-STATUS  PIC X(02) VALUE SPACES.
+011400 01  WS-LOG-FILE-STATUS      PIC X(02) VALUE SPACES.
+011500 01  WS-CKPT-FILE-STATUS     PIC X(02) VALUE SPACES.
+011600
+011700 01  WS-RECORDS-DONE         PIC 9(09) VALUE 0.
+011800 01  WS-SKIP-COUNT           PIC 9(09) VALUE 0.
+011900
+012000 77  WS-SLEEP-HALF-SEC       PIC X(10) VALUE "500000000".
+012100 77  WS-SLEEP-ONE-SEC        PIC X(10) VALUE "1000000000".
+012200*-----------------------------------------------------------------
+012300 PROCEDURE DIVISION.
+012400*-----------------------------------------------------------------
+012500 0000-MAINLINE.
+012600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012700     OPEN EXTEND CALC-LOG-FILE.
+012800     IF WS-LOG-FILE-STATUS NOT = "00"
+012900         OPEN OUTPUT CALC-LOG-FILE
+013000     END-IF.
+013100
+013200     IF RUN-MODE-BATCH
+013300         PERFORM 5000-BATCH-RUN THRU 5000-EXIT
+013400     ELSE
+013500         PERFORM 2000-INTERACTIVE-RUN THRU 2000-EXIT
+013600     END-IF.
+013700
+013800     CLOSE CALC-LOG-FILE.
+013900     STOP RUN.
+014000*-----------------------------------------------------------------
+014100* 1000-INITIALIZE - PICK THE DISPLAY LANGUAGE AND ENTRY PATH FOR
+014200* THIS RUN.  A SINGLE BUILD SERVES BOTH LANGUAGES NOW, SO A FIX
+014300* MADE HERE NO LONGER NEEDS TO BE HAND-PORTED TO A SECOND FILE.
+014400*-----------------------------------------------------------------
+014500 1000-INITIALIZE.
+014600     DISPLAY "CALCULATOR / CALCOLATRICE".
+014700     DISPLAY "LANGUAGE: 1 ENGLISH   2 ITALIANO".
+014800     ACCEPT WS-LANGUAGE-CHOICE.
+014900     IF WS-LANGUAGE-CHOICE = 2
+015000         SET WS-LANG-ITALIAN TO TRUE
+015100     ELSE
+015200         SET WS-LANG-ENGLISH TO TRUE
+015300     END-IF.
+015400     IF WS-LANG-ITALIAN
+015500         DISPLAY "MODALITA': 1 INTERATTIVA   2 BATCH (TRANS-FILE)"
+015600     ELSE
+015700         DISPLAY "RUN MODE: 1 INTERACTIVE   2 BATCH (TRANS-FILE)"
+015800     END-IF.
+015900     ACCEPT WS-MODE-CHOICE.
+016000     IF WS-MODE-CHOICE = 2
+016100         SET RUN-MODE-BATCH TO TRUE
+016200     ELSE
+016300         SET RUN-MODE-INTERACTIVE TO TRUE
+016400     END-IF.
+016500     IF RUN-MODE-INTERACTIVE
+016600         IF WS-LANG-ITALIAN
+016700             DISPLAY "DECIMALI DA MOSTRARE NEI RISULTATI (0-7)"
+016800         ELSE
+016900             DISPLAY "DECIMAL PLACES TO SHOW IN RESULTS (0-7)"
+017000         END-IF
+017100         ACCEPT WS-DECIMAL-CHOICE
+017200         IF WS-DECIMAL-CHOICE > 7
+017300             MOVE 7 TO WS-DECIMAL-CHOICE
+017400         END-IF
+017500     END-IF.
+017600     MOVE SPACES TO LOG-EXIT-REASON.
+017700 1000-EXIT.
+017800     EXIT.
+017900*-----------------------------------------------------------------
+018000* 2000 SERIES - INTERACTIVE (TERMINAL) ENTRY PATH.
+018100*-----------------------------------------------------------------
+018200 2000-INTERACTIVE-RUN.
+018300     MOVE "N" TO WS-DONE-SWITCH.
+018400     PERFORM 2100-MENU-CYCLE THRU 2100-EXIT
+018500         UNTIL WS-DONE.
+018600 2000-EXIT.
+018700     EXIT.
+018800
+018900 2100-MENU-CYCLE.
+019000     PERFORM 2110-SHOW-MENU THRU 2110-EXIT.
+019100     ACCEPT INPUT1.
+019200
+019300     EVALUATE INPUT1
+019400         WHEN 99  PERFORM 2900-ESC       THRU 2900-EXIT
+019500         WHEN 15  PERFORM 3150-MEMORY-RECALL THRU 3150-EXIT
+019600         WHEN 1   PERFORM 3010-ADD       THRU 3010-EXIT
+019700         WHEN 2   PERFORM 3020-SUBTRACT  THRU 3020-EXIT
+019800         WHEN 3   PERFORM 3030-MULTIPLY  THRU 3030-EXIT
+019900         WHEN 4   PERFORM 3040-DIVIDE    THRU 3040-EXIT
+020000         WHEN 5   PERFORM 3050-SQUARE    THRU 3050-EXIT
+020100         WHEN 6   PERFORM 3060-CUBE      THRU 3060-EXIT
+020200         WHEN 7   PERFORM 3070-SQRT      THRU 3070-EXIT
+020300         WHEN 8   PERFORM 3080-CUBE-ROOT THRU 3080-EXIT
+020400         WHEN 9   PERFORM 3090-SIN       THRU 3090-EXIT
+020500         WHEN 10  PERFORM 3100-COS       THRU 3100-EXIT
+020600         WHEN 11  PERFORM 3110-TAN       THRU 3110-EXIT
+020700         WHEN 12  PERFORM 3120-ASIN      THRU 3120-EXIT
+020800         WHEN 13  PERFORM 3130-ACOS      THRU 3130-EXIT
+020900         WHEN 14  PERFORM 3140-ATAN      THRU 3140-EXIT
+021000         WHEN 16  PERFORM 3160-PERCENT   THRU 3160-EXIT
+021100         WHEN 17  PERFORM 3170-MODULUS   THRU 3170-EXIT
+021200         WHEN 18  PERFORM 3180-POWER     THRU 3180-EXIT
+021300         WHEN 19  PERFORM 3190-LOG       THRU 3190-EXIT
+021400         WHEN OTHER
+021500             IF WS-LANG-ITALIAN
+021600                 DISPLAY "SCEGLI UN'OPZIONE VALIDA"
+021700             ELSE
+021800                 DISPLAY "PLEASE CHOOSE A VALID OPTION"
+021900             END-IF
+022000     END-EVALUATE.
+022100
+022200     IF INPUT1 NOT = 99 AND NOT WS-DONE
+022300         PERFORM 2800-ASK-CONTINUE THRU 2800-EXIT
+022400     END-IF.
+022500 2100-EXIT.
+022600     EXIT.
+022700
+022800 2110-SHOW-MENU.
+022900     IF WS-LANG-ITALIAN
+023000         DISPLAY "CALCOLATRICE"
+023100         DISPLAY "CHE VUOI FARE?"
+023200         DISPLAY "1 ADDIZIONE"
+023300         DISPLAY "2 SOTTRAZIONE"
+023400         DISPLAY "3 MOLTIPLICAZIONE"
+023500         DISPLAY "4 DIVISIONE"
+023600         DISPLAY "5 ELEVAZIONE ALLA SECONDA"
+023700         DISPLAY "6 ELEVAZIONE AL CUBO"
+023800         DISPLAY "7 RADICE QUADRATA"
+023900         DISPLAY "8 RADICE CUBICA"
+024000         DISPLAY "9 SENO"
+024100         DISPLAY "10 COSENO"
+024200         DISPLAY "11 TANGENTE"
+024300         DISPLAY "12 SENO^-1"
+024400         DISPLAY "13 COSENO^-1"
+024500         DISPLAY "14 TANGENTE^-1"
+024600         DISPLAY "15 USA L'ULTIMO RISULTATO COME PRIMO NUMERO"
+024700         DISPLAY "16 PERCENTUALE (A E' IL % DI B)"
+024800         DISPLAY "17 MODULO (RESTO DI A / B)"
+024900         DISPLAY "18 POTENZA (A ELEVATO A B)"
+025000         DISPLAY "19 LOGARITMO (BASE 10 O NATURALE)"
+025100         DISPLAY "99 ESCI"
+025200         DISPLAY "SCEGLI UN'OPZIONE"
+025300     ELSE
+025400         DISPLAY "CALCULATOR"
+025500         DISPLAY "WHAT DO YOU WANT TO DO?"
+025600         DISPLAY "1 ADDITION"
+025700         DISPLAY "2 SUBTRACTION"
+025800         DISPLAY "3 MOLTIPLICATION"
+025900         DISPLAY "4 DIVISION"
+026000         DISPLAY "5 SQUARING"
+026100         DISPLAY "6 CUBING"
+026200         DISPLAY "7 SQUARE ROOT"
+026300         DISPLAY "8 CUBE ROOT"
+026400         DISPLAY "9 SIN"
+026500         DISPLAY "10 COS"
+026600         DISPLAY "11 TAN"
+026700         DISPLAY "12 SIN^-1"
+026800         DISPLAY "13 COS^-1"
+026900         DISPLAY "14 TAN^-1"
+027000         DISPLAY "15 USE LAST RESULT AS FIRST NUMBER"
+027100         DISPLAY "16 PERCENTAGE (A IS WHAT % OF B)"
+027200         DISPLAY "17 MODULUS (REMAINDER OF A / B)"
+027300         DISPLAY "18 POWER (A RAISED TO B)"
+027400         DISPLAY "19 LOG (BASE 10 OR NATURAL)"
+027500         DISPLAY "99 ESC"
+027600         DISPLAY "CHOOSE AN OPTION"
+027700     END-IF.
+027800 2110-EXIT.
+027900     EXIT.
+028000
+028100 2800-ASK-CONTINUE.
+028200     IF WS-LANG-ITALIAN
+028300         DISPLAY "VUOI FARE ALTRI CALCOLI?"
+028400     ELSE
+028500         DISPLAY "DO YOU WANT TO DO OTHER CALCULATIONS?"
+028600     END-IF.
+028700     ACCEPT Q.
+028800     IF Q = "YES" OR "Y" OR "yes" OR "y" OR "Yes"
+028900             OR "SI" OR "S" OR "si" OR "s" OR "Si"
+029000         CONTINUE
+029100     ELSE
+029200         MOVE "LOOPEND" TO LOG-EXIT-REASON
+029300         PERFORM 2900-ESC THRU 2900-EXIT
+029400     END-IF.
+029500 2800-EXIT.
+029600     EXIT.
+029700
+029800 2900-ESC.
+029900     IF LOG-EXIT-REASON = SPACES
+030000         MOVE "ESC" TO LOG-EXIT-REASON
+030100     END-IF.
+030200     PERFORM 8960-LOG-EXIT THRU 8960-EXIT.
+030300     IF WS-LANG-ITALIAN
+030400         DISPLAY "OK, BUON LAVORO :)"
+030500         DISPLAY "ESCO TRA 3 SECONDI..."
+030600     ELSE
+030700         DISPLAY "OK, GOOD JOB :)"
+030800         DISPLAY "I EXIT IN  3 SECONDS..."
+030900     END-IF.
+031000     CALL "CBL_OC_NANOSLEEP" USING WS-SLEEP-ONE-SEC.
+031100     IF WS-LANG-ITALIAN
+031200         DISPLAY "ESCO TRA 2 SECONDI.."
+031300     ELSE
+031400         DISPLAY "I EXIT IN 2 SECONDS.."
+031500     END-IF.
+031600     CALL "CBL_OC_NANOSLEEP" USING WS-SLEEP-ONE-SEC.
+031700     IF WS-LANG-ITALIAN
+031800         DISPLAY "ESCO TRA 1 SECONDO."
+031900     ELSE
+032000         DISPLAY "I EXIT IN 1 SECOND."
+032100     END-IF.
+032200     CALL "CBL_OC_NANOSLEEP" USING WS-SLEEP-HALF-SEC.
+032300     MOVE "Y" TO WS-DONE-SWITCH.
+032400 2900-EXIT.
+032500     EXIT.
+032600*-----------------------------------------------------------------
+032700* 3000 SERIES - CALCULATIONS.  EACH PARAGRAPH GETS ITS OPERAND(S)
+032800* FROM THE TERMINAL WHEN RUN INTERACTIVELY, OR FROM THE CURRENT
+032900* TRANS-RECORD WHEN RUN IN BATCH, THEN COMPUTES AND SHOWS THE
+033000* RESULT THE WAY THAT ENTRY PATH EXPECTS.
+033100*-----------------------------------------------------------------
+033200 3010-ADD.
+033300     IF RUN-MODE-BATCH
+033400         MOVE TRANS-OPERAND-A TO A
+033500         MOVE TRANS-OPERAND-B TO B
+033600     ELSE
+033700         IF WS-MEMORY-RECALL
+033800             MOVE C TO A
+033900             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+034000         ELSE
+034100             IF WS-LANG-ITALIAN
+034200                 DISPLAY "PRIMO NUMERO"
+034300             ELSE
+034400                 DISPLAY "FIRST NUMBER"
+034500             END-IF
+034600             ACCEPT A
+034700         END-IF
+034800         IF WS-LANG-ITALIAN
+034900             DISPLAY "SECONDO NUMERO"
+035000         ELSE
+035100             DISPLAY "SECOND NUMBER"
+035200         END-IF
+035300         ACCEPT B
+035400     END-IF.
+035500     COMPUTE D = A + B.
+035600     MOVE D TO C.
+035700     IF D > 9999999.9999999 OR D < -9999999.9999999
+035800         SET WS-WIDE-MODE TO TRUE
+035900     ELSE
+036000         MOVE "N" TO WS-WIDE-MODE-SWITCH
+036100     END-IF.
+036200     IF RUN-MODE-BATCH
+036300         IF WS-WIDE-MODE
+036400             PERFORM 8930-WRITE-RESULT-WIDE THRU 8930-EXIT
+036500         ELSE
+036600             PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+036700         END-IF
+036800     ELSE
+036900         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+037000         DISPLAY "(" A ")"
+037100         DISPLAY "+"
+037200         DISPLAY "(" B ")"
+037300         IF WS-LANG-ITALIAN
+037400             DISPLAY " RISULTATO..."
+037500         ELSE
+037600             DISPLAY " RESULTS..."
+037700         END-IF
+037800         IF WS-WIDE-MODE
+037900             IF WS-LANG-ITALIAN
+038000                 DISPLAY "(" D ") (MODALITA' ESTESA)"
+038100             ELSE
+038200                 DISPLAY "(" D ") (WIDE MODE)"
+038300             END-IF
+038400         ELSE
+038500             PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+038600             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+038700         END-IF
+038800     END-IF.
+038900     IF WS-WIDE-MODE
+039000         PERFORM 8955-LOG-CALC-WIDE THRU 8955-EXIT
+039100     ELSE
+039200         PERFORM 8950-LOG-CALC THRU 8950-EXIT
+039300     END-IF.
+039400 3010-EXIT.
+039500     EXIT.
+039600
+039700 3020-SUBTRACT.
+039800     IF RUN-MODE-BATCH
+039900         MOVE TRANS-OPERAND-A TO A
+040000         MOVE TRANS-OPERAND-B TO B
+040100     ELSE
+040200         IF WS-MEMORY-RECALL
+040300             MOVE C TO A
+040400             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+040500         ELSE
+040600             IF WS-LANG-ITALIAN
+040700                 DISPLAY "PRIMO NUMERO"
+040800             ELSE
+040900                 DISPLAY "FIRST NUMBER"
+041000             END-IF
+041100             ACCEPT A
+041200         END-IF
+041300         IF WS-LANG-ITALIAN
+041400             DISPLAY "SECONDO NUMERO"
+041500         ELSE
+041600             DISPLAY "SECOND NUMBER"
+041700         END-IF
+041800         ACCEPT B
+041900     END-IF.
+042000     COMPUTE C = A - B.
+042100     IF RUN-MODE-BATCH
+042200         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+042300     ELSE
+042400         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+042500         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+042600         DISPLAY "(" A ")"
+042700         DISPLAY "-"
+042800         DISPLAY "(" B ")"
+042900         IF WS-LANG-ITALIAN
+043000             DISPLAY " RISULTATO..."
+043100         ELSE
+043200             DISPLAY " RESULTS..."
+043300         END-IF
+043400         DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+043500     END-IF.
+043600     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+043700 3020-EXIT.
+043800     EXIT.
+043900
+044000 3030-MULTIPLY.
+044100     IF RUN-MODE-BATCH
+044200         MOVE TRANS-OPERAND-A TO A
+044300         MOVE TRANS-OPERAND-B TO B
+044400     ELSE
+044500         IF WS-MEMORY-RECALL
+044600             MOVE C TO A
+044700             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+044800         ELSE
+044900             IF WS-LANG-ITALIAN
+045000                 DISPLAY "PRIMO NUMERO"
+045100             ELSE
+045200                 DISPLAY "FIRST NUMBER"
+045300             END-IF
+045400             ACCEPT A
+045500         END-IF
+045600         IF WS-LANG-ITALIAN
+045700             DISPLAY "SECONDO NUMERO"
+045800         ELSE
+045900             DISPLAY "SECOND NUMBER"
+046000         END-IF
+046100         ACCEPT B
+046200     END-IF.
+046300     COMPUTE D = A * B.
+046400     MOVE D TO C.
+046500     IF D > 9999999.9999999 OR D < -9999999.9999999
+046600         SET WS-WIDE-MODE TO TRUE
+046700     ELSE
+046800         MOVE "N" TO WS-WIDE-MODE-SWITCH
+046900     END-IF.
+047000     IF RUN-MODE-BATCH
+047100         IF WS-WIDE-MODE
+047200             PERFORM 8930-WRITE-RESULT-WIDE THRU 8930-EXIT
+047300         ELSE
+047400             PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+047500         END-IF
+047600     ELSE
+047700         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+047800         DISPLAY "(" A ")"
+047900         DISPLAY "x"
+048000         DISPLAY "(" B ")"
+048100         IF WS-LANG-ITALIAN
+048200             DISPLAY " RISULTATO..."
+048300         ELSE
+048400             DISPLAY " RESULTS..."
+048500         END-IF
+048600         IF WS-WIDE-MODE
+048700             IF WS-LANG-ITALIAN
+048800                 DISPLAY "(" D ") (MODALITA' ESTESA)"
+048900             ELSE
+049000                 DISPLAY "(" D ") (WIDE MODE)"
+049100             END-IF
+049200         ELSE
+049300             PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+049400             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+049500         END-IF
+049600     END-IF.
+049700     IF WS-WIDE-MODE
+049800         PERFORM 8955-LOG-CALC-WIDE THRU 8955-EXIT
+049900     ELSE
+050000         PERFORM 8950-LOG-CALC THRU 8950-EXIT
+050100     END-IF.
+050200 3030-EXIT.
+050300     EXIT.
+050400
+050500 3040-DIVIDE.
+050600     IF RUN-MODE-BATCH
+050700         MOVE TRANS-OPERAND-A TO A
+050800         MOVE TRANS-OPERAND-B TO B
+050900     ELSE
+051000         IF WS-MEMORY-RECALL
+051100             MOVE C TO A
+051200             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+051300         ELSE
+051400             IF WS-LANG-ITALIAN
+051500                 DISPLAY "PRIMO NUMERO"
+051600             ELSE
+051700                 DISPLAY "FIRST NUMBER"
+051800             END-IF
+051900             ACCEPT A
+052000         END-IF
+052100         IF WS-LANG-ITALIAN
+052200             DISPLAY "SECONDO NUMERO"
+052300         ELSE
+052400             DISPLAY "SECOND NUMBER"
+052500         END-IF
+052600         ACCEPT B
+052700     END-IF.
+052800     IF B = ZERO
+052900         IF RUN-MODE-BATCH
+053000             PERFORM 8910-WRITE-DIVIDE-BY-ZERO THRU 8910-EXIT
+053100         ELSE
+053200             IF WS-LANG-ITALIAN
+053300                 DISPLAY "IMPOSSIBILE DIVIDERE PER ZERO"
+053400             ELSE
+053500                 DISPLAY "CANNOT DIVIDE BY ZERO - TRY AGAIN"
+053600             END-IF
+053700         END-IF
+053800         PERFORM 8957-LOG-REJECTED THRU 8957-EXIT
+053900         GO TO 3040-EXIT
+054000     END-IF.
+054100     COMPUTE C = A / B.
+054200     IF RUN-MODE-BATCH
+054300         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+054400     ELSE
+054500         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+054600         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+054700         DISPLAY "(" A ")"
+054800         DISPLAY ":"
+054900         DISPLAY "(" B ")"
+055000         IF WS-LANG-ITALIAN
+055100             DISPLAY " RISULTATO..."
+055200         ELSE
+055300             DISPLAY " RESULTS..."
+055400         END-IF
+055500         DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+055600     END-IF.
+055700     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+055800 3040-EXIT.
+055900     EXIT.
+056000
+056100 3050-SQUARE.
+056200     IF RUN-MODE-BATCH
+056300         MOVE TRANS-OPERAND-A TO A
+056400     ELSE
+056500         IF WS-MEMORY-RECALL
+056600             MOVE C TO A
+056700             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+056800         ELSE
+056900             IF WS-LANG-ITALIAN
+057000                 DISPLAY "NUMERO DA ELEVARE AL QUADRATO"
+057100             ELSE
+057200                 DISPLAY "NUMBER TO SQUARE"
+057300             END-IF
+057400             ACCEPT A
+057500         END-IF
+057600     END-IF.
+057700     MOVE ZERO TO B.
+057800     COMPUTE C = A * A.
+057900     IF RUN-MODE-BATCH
+058000         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+058100     ELSE
+058200         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+058300         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+058400         DISPLAY "(" A ")^2"
+058500         IF WS-LANG-ITALIAN
+058600             DISPLAY "RISULTATO..."
+058700         ELSE
+058800             DISPLAY "RESULTS..."
+058900         END-IF
+059000         DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+059100     END-IF.
+059200     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+059300 3050-EXIT.
+059400     EXIT.
+059500
+059600 3060-CUBE.
+059700     IF RUN-MODE-BATCH
+059800         MOVE TRANS-OPERAND-A TO A
+059900     ELSE
+060000         IF WS-MEMORY-RECALL
+060100             MOVE C TO A
+060200             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+060300         ELSE
+060400             IF WS-LANG-ITALIAN
+060500                 DISPLAY "NUMERO DA ELEVARE AL CUBO"
+060600             ELSE
+060700                 DISPLAY "NUMBER TO CUBE"
+060800             END-IF
+060900             ACCEPT A
+061000         END-IF
+061100     END-IF.
+061200     MOVE ZERO TO B.
+061300     COMPUTE C = A * A * A.
+061400     IF RUN-MODE-BATCH
+061500         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+061600     ELSE
+061700         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+061800         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+061900         DISPLAY "(" A ")^3"
+062000         IF WS-LANG-ITALIAN
+062100             DISPLAY "RISULTATO..."
+062200         ELSE
+062300             DISPLAY "RESULTS..."
+062400         END-IF
+062500         DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+062600     END-IF.
+062700     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+062800 3060-EXIT.
+062900     EXIT.
+063000
+063100 3070-SQRT.
+063200     IF RUN-MODE-BATCH
+063300         MOVE TRANS-OPERAND-A TO A
+063400     ELSE
+063500         IF WS-MEMORY-RECALL
+063600             MOVE C TO A
+063700             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+063800         ELSE
+063900             IF WS-LANG-ITALIAN
+064000                 DISPLAY "RADICE QUADRATA DI..."
+064100             ELSE
+064200                 DISPLAY "SQUARE ROOT OF..."
+064300             END-IF
+064400             ACCEPT A
+064500         END-IF
+064600     END-IF.
+064700     MOVE ZERO TO B.
+064800     COMPUTE C = FUNCTION SQRT(A).
+064900     IF RUN-MODE-BATCH
+065000         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+065100     ELSE
+065200         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+065300         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+065400         DISPLAY "/(" A ")"
+065500         IF WS-LANG-ITALIAN
+065600             DISPLAY "RISULTATO..."
+065700         ELSE
+065800             DISPLAY "RESULTS..."
+065900         END-IF
+066000         DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+066100     END-IF.
+066200     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+066300 3070-EXIT.
+066400     EXIT.
+066500
+066600 3080-CUBE-ROOT.
+066700     IF RUN-MODE-BATCH
+066800         MOVE TRANS-OPERAND-A TO A
+066900     ELSE
+067000         IF WS-MEMORY-RECALL
+067100             MOVE C TO A
+067200             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+067300         ELSE
+067400             IF WS-LANG-ITALIAN
+067500                 DISPLAY "RADICE CUBICA DI..."
+067600             ELSE
+067700                 DISPLAY "CUBE ROOT OF..."
+067800             END-IF
+067900             ACCEPT A
+068000         END-IF
+068100     END-IF.
+068200     MOVE ZERO TO B.
+068300     COMPUTE C = A ** 0.33.
+068400     IF RUN-MODE-BATCH
+068500         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+068600     ELSE
+068700         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+068800         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+068900         DISPLAY "3/(" A ")"
+069000         IF WS-LANG-ITALIAN
+069100             DISPLAY "RISULTATO..."
+069200         ELSE
+069300             DISPLAY "RESULTS..."
+069400         END-IF
+069500         DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+069600     END-IF.
+069700     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+069800 3080-EXIT.
+069900     EXIT.
+070000
+070100 3090-SIN.
+070200     IF RUN-MODE-BATCH
+070300         MOVE TRANS-OPERAND-A TO A
+070400     ELSE
+070500         IF WS-MEMORY-RECALL
+070600             MOVE C TO A
+070700             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+070800         ELSE
+070900             IF WS-LANG-ITALIAN
+071000                 DISPLAY "SENO DI..."
+071100             ELSE
+071200                 DISPLAY "SINUS OF..."
+071300             END-IF
+071400             ACCEPT A
+071500         END-IF
+071600     END-IF.
+071700     MOVE ZERO TO B.
+071800     COMPUTE C = FUNCTION SIN(A * ELMO-PI-CONSTANT / 180).
+071900     IF RUN-MODE-BATCH
+072000         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+072100     ELSE
+072200         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+072300         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+072400         IF WS-LANG-ITALIAN
+072500             DISPLAY "SENO DI... "
+072600         ELSE
+072700             DISPLAY "SIN OF... "
+072800         END-IF
+072900         DISPLAY "(" A ")"
+073000         IF WS-LANG-ITALIAN
+073100             DISPLAY "RISULTATO..."
+073200         ELSE
+073300             DISPLAY "RESULTS..."
+073400         END-IF
+073500         IF WS-LANG-ITALIAN
+073600             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+073700                 " GRADI"
+073800         ELSE
+073900             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+074000                 " DEGREES"
+074100         END-IF
+074200     END-IF.
+074300     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+074400 3090-EXIT.
+074500     EXIT.
+074600
+074700 3100-COS.
+074800     IF RUN-MODE-BATCH
+074900         MOVE TRANS-OPERAND-A TO A
+075000     ELSE
+075100         IF WS-MEMORY-RECALL
+075200             MOVE C TO A
+075300             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+075400         ELSE
+075500             IF WS-LANG-ITALIAN
+075600                 DISPLAY "COSENO DI..."
+075700             ELSE
+075800                 DISPLAY "COSINE OF..."
+075900             END-IF
+076000             ACCEPT A
+076100         END-IF
+076200     END-IF.
+076300     MOVE ZERO TO B.
+076400     COMPUTE C = FUNCTION COS(A * ELMO-PI-CONSTANT / 180).
+076500     IF RUN-MODE-BATCH
+076600         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+076700     ELSE
+076800         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+076900         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+077000         IF WS-LANG-ITALIAN
+077100             DISPLAY "COSENO DI... "
+077200         ELSE
+077300             DISPLAY "COSINE OF... "
+077400         END-IF
+077500         DISPLAY "(" A ")"
+077600         IF WS-LANG-ITALIAN
+077700             DISPLAY "RISULTATO..."
+077800         ELSE
+077900             DISPLAY "RESULTS..."
+078000         END-IF
+078100         IF WS-LANG-ITALIAN
+078200             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+078300                 " GRADI"
+078400         ELSE
+078500             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+078600                 " DEGREES"
+078700         END-IF
+078800     END-IF.
+078900     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+079000 3100-EXIT.
+079100     EXIT.
+079200
+079300 3110-TAN.
+079400     IF RUN-MODE-BATCH
+079500         MOVE TRANS-OPERAND-A TO A
+079600     ELSE
+079700         IF WS-MEMORY-RECALL
+079800             MOVE C TO A
+079900             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+080000         ELSE
+080100             IF WS-LANG-ITALIAN
+080200                 DISPLAY "TANGENTE DI..."
+080300             ELSE
+080400                 DISPLAY "TANGENT OF..."
+080500             END-IF
+080600             ACCEPT A
+080700         END-IF
+080800     END-IF.
+080900     MOVE ZERO TO B.
+081000     COMPUTE C = FUNCTION TAN(A * ELMO-PI-CONSTANT / 180).
+081100     IF RUN-MODE-BATCH
+081200         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+081300     ELSE
+081400         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+081500         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+081600         IF WS-LANG-ITALIAN
+081700             DISPLAY "TANGENTE DI... "
+081800         ELSE
+081900             DISPLAY "TAN OF... "
+082000         END-IF
+082100         DISPLAY "(" A ")"
+082200         IF WS-LANG-ITALIAN
+082300             DISPLAY "RISULTATO..."
+082400         ELSE
+082500             DISPLAY "RESULTS..."
+082600         END-IF
+082700         IF WS-LANG-ITALIAN
+082800             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+082900                 " GRADI"
+083000         ELSE
+083100             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+083200                 " DEGREES"
+083300         END-IF
+083400     END-IF.
+083500     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+083600 3110-EXIT.
+083700     EXIT.
+083800
+083900 3120-ASIN.
+084000     IF RUN-MODE-BATCH
+084100         MOVE TRANS-OPERAND-A TO A
+084200     ELSE
+084300         IF WS-MEMORY-RECALL
+084400             MOVE C TO A
+084500             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+084600         ELSE
+084700             IF WS-LANG-ITALIAN
+084800                 DISPLAY "SENO^-1 DI..."
+084900             ELSE
+085000                 DISPLAY "SIN ^-1 OF..."
+085100             END-IF
+085200             ACCEPT A
+085300         END-IF
+085400     END-IF.
+085500     MOVE ZERO TO B.
+085600     IF A < -1 OR A > 1
+085700         IF RUN-MODE-BATCH
+085800             PERFORM 8920-WRITE-DOMAIN-ERROR THRU 8920-EXIT
+085900         ELSE
+086000             IF WS-LANG-ITALIAN
+086100                 DISPLAY "IL NUMERO DEVE ESSERE TRA -1 E 1"
+086200             ELSE
+086300                 DISPLAY "NUMBER MUST BE BETWEEN -1 AND 1"
+086400             END-IF
+086500         END-IF
+086600         PERFORM 8957-LOG-REJECTED THRU 8957-EXIT
+086700         GO TO 3120-EXIT
+086800     END-IF.
+086900     COMPUTE C = FUNCTION ASIN(A).
+087000     COMPUTE C = (C / ELMO-PI-CONSTANT * 180).
+087100     IF RUN-MODE-BATCH
+087200         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+087300     ELSE
+087400         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+087500         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+087600         IF WS-LANG-ITALIAN
+087700             DISPLAY "SENO^-1 DI..."
+087800         ELSE
+087900             DISPLAY "SIN^-1 OF..."
+088000         END-IF
+088100         DISPLAY "(" A ")"
+088200         IF WS-LANG-ITALIAN
+088300             DISPLAY "RISULTATO..."
+088400         ELSE
+088500             DISPLAY "RESULTS..."
+088600         END-IF
+088700         IF WS-LANG-ITALIAN
+088800             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+088900                 " GRADI"
+089000         ELSE
+089100             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+089200                 " DEGREES"
+089300         END-IF
+089400     END-IF.
+089500     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+089600 3120-EXIT.
+089700     EXIT.
+089800
+089900 3130-ACOS.
+090000     IF RUN-MODE-BATCH
+090100         MOVE TRANS-OPERAND-A TO A
+090200     ELSE
+090300         IF WS-MEMORY-RECALL
+090400             MOVE C TO A
+090500             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+090600         ELSE
+090700             IF WS-LANG-ITALIAN
+090800                 DISPLAY "COSENO^-1 DI..."
+090900             ELSE
+091000                 DISPLAY "COS ^-1 OF..."
+091100             END-IF
+091200             ACCEPT A
+091300         END-IF
+091400     END-IF.
+091500     MOVE ZERO TO B.
+091600     IF A < -1 OR A > 1
+091700         IF RUN-MODE-BATCH
+091800             PERFORM 8920-WRITE-DOMAIN-ERROR THRU 8920-EXIT
+091900         ELSE
+092000             IF WS-LANG-ITALIAN
+092100                 DISPLAY "IL NUMERO DEVE ESSERE TRA -1 E 1"
+092200             ELSE
+092300                 DISPLAY "NUMBER MUST BE BETWEEN -1 AND 1"
+092400             END-IF
+092500         END-IF
+092600         PERFORM 8957-LOG-REJECTED THRU 8957-EXIT
+092700         GO TO 3130-EXIT
+092800     END-IF.
+092900     COMPUTE C = FUNCTION ACOS(A).
+093000     COMPUTE C = (C / ELMO-PI-CONSTANT * 180).
+093100     IF RUN-MODE-BATCH
+093200         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+093300     ELSE
+093400         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+093500         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+093600         IF WS-LANG-ITALIAN
+093700             DISPLAY "COSENO^-1 DI... "
+093800         ELSE
+093900             DISPLAY "COS^-1 OF... "
+094000         END-IF
+094100         DISPLAY "(" A ")"
+094200         IF WS-LANG-ITALIAN
+094300             DISPLAY "RISULTATO..."
+094400         ELSE
+094500             DISPLAY "RESULTS..."
+094600         END-IF
+094700         IF WS-LANG-ITALIAN
+094800             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+094900                 " GRADI"
+095000         ELSE
+095100             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+095200                 " DEGREES"
+095300         END-IF
+095400     END-IF.
+095500     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+095600 3130-EXIT.
+095700     EXIT.
+095800
+095900 3140-ATAN.
+096000     IF RUN-MODE-BATCH
+096100         MOVE TRANS-OPERAND-A TO A
+096200     ELSE
+096300         IF WS-MEMORY-RECALL
+096400             MOVE C TO A
+096500             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+096600         ELSE
+096700             IF WS-LANG-ITALIAN
+096800                 DISPLAY "TANGENTE^-1 DI..."
+096900             ELSE
+097000                 DISPLAY "TAN^-1 OF..."
+097100             END-IF
+097200             ACCEPT A
+097300         END-IF
+097400     END-IF.
+097500     MOVE ZERO TO B.
+097600     COMPUTE C = FUNCTION ATAN(A).
+097700     COMPUTE C = (C / ELMO-PI-CONSTANT * 180).
+097800     IF RUN-MODE-BATCH
+097900         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+098000     ELSE
+098100         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+098200         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+098300         IF WS-LANG-ITALIAN
+098400             DISPLAY "TANGENTE^-1 DI..."
+098500         ELSE
+098600             DISPLAY "TAN^-1 OF..."
+098700         END-IF
+098800         DISPLAY "(" A ")"
+098900         IF WS-LANG-ITALIAN
+099000             DISPLAY "RISULTATO..."
+099100         ELSE
+099200             DISPLAY "RESULTS..."
+099300         END-IF
+099400         IF WS-LANG-ITALIAN
+099500             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+099600                 " GRADI"
+099700         ELSE
+099800             DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+099900                 " DEGREES"
+100000         END-IF
+100100     END-IF.
+100200     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+100300 3140-EXIT.
+100400     EXIT.
+100500
+100600 3150-MEMORY-RECALL.
+100700     PERFORM 8956-LOG-RECALL THRU 8956-EXIT.
+100800     IF WS-WIDE-MODE
+100900         IF WS-LANG-ITALIAN
+101000             DISPLAY "L'ULTIMO RISULTATO E' TROPPO GRANDE PER"
+101100             DISPLAY "ESSERE RICHIAMATO (MODALITA' ESTESA)."
+101200         ELSE
+101300             DISPLAY "LAST RESULT IS TOO LARGE TO RECALL"
+101400             DISPLAY "(WIDE MODE)."
+101500         END-IF
+101600         GO TO 3150-EXIT
+101700     END-IF.
+101800     SET WS-MEMORY-RECALL TO TRUE.
+101900     IF WS-LANG-ITALIAN
+102000         DISPLAY "QUALE OPERAZIONE VUOI APPLICARE ALL'ULTIMO"
+102100         DISPLAY "RISULTATO?"
+102200         DISPLAY "1 ADDIZIONE"
+102300         DISPLAY "2 SOTTRAZIONE"
+102400         DISPLAY "3 MOLTIPLICAZIONE"
+102500         DISPLAY "4 DIVISIONE"
+102600         DISPLAY "5 ELEVAZIONE ALLA SECONDA"
+102700         DISPLAY "6 ELEVAZIONE AL CUBO"
+102800         DISPLAY "7 RADICE QUADRATA"
+102900         DISPLAY "8 RADICE CUBICA"
+103000         DISPLAY "9 SENO"
+103100         DISPLAY "10 COSENO"
+103200         DISPLAY "11 TANGENTE"
+103300         DISPLAY "12 SENO^-1"
+103400         DISPLAY "13 COSENO^-1"
+103500         DISPLAY "14 TANGENTE^-1"
+103600         DISPLAY "16 PERCENTUALE (A E' IL % DI B)"
+103700         DISPLAY "17 MODULO (RESTO DI A / B)"
+103800         DISPLAY "18 POTENZA (A ELEVATO A B)"
+103900         DISPLAY "19 LOGARITMO (BASE 10 O NATURALE)"
+104000     ELSE
+104100         DISPLAY "APPLY WHICH OPERATION TO THE LAST RESULT?"
+104200         DISPLAY "1 ADDITION"
+104300         DISPLAY "2 SUBTRACTION"
+104400         DISPLAY "3 MOLTIPLICATION"
+104500         DISPLAY "4 DIVISION"
+104600         DISPLAY "5 SQUARING"
+104700         DISPLAY "6 CUBING"
+104800         DISPLAY "7 SQUARE ROOT"
+104900         DISPLAY "8 CUBE ROOT"
+105000         DISPLAY "9 SIN"
+105100         DISPLAY "10 COS"
+105200         DISPLAY "11 TAN"
+105300         DISPLAY "12 SIN^-1"
+105400         DISPLAY "13 COS^-1"
+105500         DISPLAY "14 TAN^-1"
+105600         DISPLAY "16 PERCENTAGE (A IS WHAT % OF B)"
+105700         DISPLAY "17 MODULUS (REMAINDER OF A / B)"
+105800         DISPLAY "18 POWER (A RAISED TO B)"
+105900         DISPLAY "19 LOG (BASE 10 OR NATURAL)"
+106000     END-IF.
+106100     ACCEPT INPUT1.
+106200     PERFORM 5200-DISPATCH THRU 5200-EXIT.
+106300 3150-EXIT.
+106400     EXIT.
+106500
+106600 3160-PERCENT.
+106700     IF RUN-MODE-BATCH
+106800         MOVE TRANS-OPERAND-A TO A
+106900         MOVE TRANS-OPERAND-B TO B
+107000     ELSE
+107100         IF WS-MEMORY-RECALL
+107200             MOVE C TO A
+107300             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+107400         ELSE
+107500             IF WS-LANG-ITALIAN
+107600                 DISPLAY "PRIMO NUMERO (A)"
+107700             ELSE
+107800                 DISPLAY "FIRST NUMBER (A)"
+107900             END-IF
+108000             ACCEPT A
+108100         END-IF
+108200         IF WS-LANG-ITALIAN
+108300             DISPLAY "SECONDO NUMERO (B) - A E' IL % DI QUESTO?"
+108400         ELSE
+108500             DISPLAY "SECOND NUMBER (B) - A IS WHAT % OF THIS?"
+108600         END-IF
+108700         ACCEPT B
+108800     END-IF.
+108900     IF B = ZERO
+109000         IF RUN-MODE-BATCH
+109100             PERFORM 8910-WRITE-DIVIDE-BY-ZERO THRU 8910-EXIT
+109200         ELSE
+109300             IF WS-LANG-ITALIAN
+109400                 DISPLAY "IMPOSSIBILE DIVIDERE PER ZERO"
+109500             ELSE
+109600                 DISPLAY "CANNOT DIVIDE BY ZERO - TRY AGAIN"
+109700             END-IF
+109800         END-IF
+109900         PERFORM 8957-LOG-REJECTED THRU 8957-EXIT
+110000         GO TO 3160-EXIT
+110100     END-IF.
+110200     COMPUTE C = (A / B) * 100.
+110300     IF RUN-MODE-BATCH
+110400         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+110500     ELSE
+110600         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+110700         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+110800         DISPLAY "(" A ")"
+110900         IF WS-LANG-ITALIAN
+111000             DISPLAY "E' IL % DI"
+111100         ELSE
+111200             DISPLAY "IS WHAT % OF"
+111300         END-IF
+111400         DISPLAY "(" B ")"
+111500         IF WS-LANG-ITALIAN
+111600             DISPLAY " RISULTATO..."
+111700         ELSE
+111800             DISPLAY " RESULTS..."
+111900         END-IF
+112000         DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")" " %"
+112100     END-IF.
+112200     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+112300 3160-EXIT.
+112400     EXIT.
+112500
+112600 3170-MODULUS.
+112700     IF RUN-MODE-BATCH
+112800         MOVE TRANS-OPERAND-A TO A
+112900         MOVE TRANS-OPERAND-B TO B
+113000     ELSE
+113100         IF WS-MEMORY-RECALL
+113200             MOVE C TO A
+113300             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+113400         ELSE
+113500             IF WS-LANG-ITALIAN
+113600                 DISPLAY "PRIMO NUMERO"
+113700             ELSE
+113800                 DISPLAY "FIRST NUMBER"
+113900             END-IF
+114000             ACCEPT A
+114100         END-IF
+114200         IF WS-LANG-ITALIAN
+114300             DISPLAY "SECONDO NUMERO"
+114400         ELSE
+114500             DISPLAY "SECOND NUMBER"
+114600         END-IF
+114700         ACCEPT B
+114800     END-IF.
+114900     IF B = ZERO
+115000         IF RUN-MODE-BATCH
+115100             PERFORM 8910-WRITE-DIVIDE-BY-ZERO THRU 8910-EXIT
+115200         ELSE
+115300             IF WS-LANG-ITALIAN
+115400                 DISPLAY "IMPOSSIBILE DIVIDERE PER ZERO"
+115500             ELSE
+115600                 DISPLAY "CANNOT DIVIDE BY ZERO - TRY AGAIN"
+115700             END-IF
+115800         END-IF
+115900         PERFORM 8957-LOG-REJECTED THRU 8957-EXIT
+116000         GO TO 3170-EXIT
+116100     END-IF.
+116200     COMPUTE C = FUNCTION MOD(A, B).
+116300     IF RUN-MODE-BATCH
+116400         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+116500     ELSE
+116600         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+116700         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+116800         DISPLAY "(" A ")"
+116900         DISPLAY "MOD"
+117000         DISPLAY "(" B ")"
+117100         IF WS-LANG-ITALIAN
+117200             DISPLAY " RISULTATO..."
+117300         ELSE
+117400             DISPLAY " RESULTS..."
+117500         END-IF
+117600         DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+117700     END-IF.
+117800     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+117900 3170-EXIT.
+118000     EXIT.
+118100
+118200 3180-POWER.
+118300     IF RUN-MODE-BATCH
+118400         MOVE TRANS-OPERAND-A TO A
+118500         MOVE TRANS-OPERAND-B TO B
+118600     ELSE
+118700         IF WS-MEMORY-RECALL
+118800             MOVE C TO A
+118900             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+119000         ELSE
+119100             IF WS-LANG-ITALIAN
+119200                 DISPLAY "NUMERO DA ELEVARE A POTENZA"
+119300             ELSE
+119400                 DISPLAY "NUMBER TO RAISE TO A POWER"
+119500             END-IF
+119600             ACCEPT A
+119700         END-IF
+119800         IF WS-LANG-ITALIAN
+119900             DISPLAY "ESPONENTE"
+120000         ELSE
+120100             DISPLAY "EXPONENT"
+120200         END-IF
+120300         ACCEPT B
+120400     END-IF.
+120500     COMPUTE C = A ** B.
+120600     IF RUN-MODE-BATCH
+120700         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+120800     ELSE
+120900         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+121000         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+121100         DISPLAY "(" A ")^(" B ")"
+121200         IF WS-LANG-ITALIAN
+121300             DISPLAY "RISULTATO..."
+121400         ELSE
+121500             DISPLAY "RESULTS..."
+121600         END-IF
+121700         DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+121800     END-IF.
+121900     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+122000 3180-EXIT.
+122100     EXIT.
+122200
+122300 3190-LOG.
+122400     IF RUN-MODE-BATCH
+122500         MOVE TRANS-OPERAND-A TO A
+122600         MOVE TRANS-OPERAND-B TO B
+122700     ELSE
+122800         IF WS-MEMORY-RECALL
+122900             MOVE C TO A
+123000             MOVE "N" TO WS-MEMORY-RECALL-SWITCH
+123100         ELSE
+123200             IF WS-LANG-ITALIAN
+123300                 DISPLAY "LOGARITMO DI..."
+123400             ELSE
+123500                 DISPLAY "LOG OF..."
+123600             END-IF
+123700             ACCEPT A
+123800         END-IF
+123900         IF WS-LANG-ITALIAN
+124000             DISPLAY "BASE: 1 = BASE 10   2 = NATURALE (e)"
+124100         ELSE
+124200             DISPLAY "BASE: 1 = BASE 10   2 = NATURAL (e)"
+124300         END-IF
+124400         ACCEPT B
+124500     END-IF.
+124600     IF A NOT > ZERO
+124700         IF RUN-MODE-BATCH
+124800             PERFORM 8920-WRITE-DOMAIN-ERROR THRU 8920-EXIT
+124900         ELSE
+125000             IF WS-LANG-ITALIAN
+125100                 DISPLAY "IL NUMERO DEVE ESSERE MAGGIORE DI ZERO"
+125200             ELSE
+125300                 DISPLAY "NUMBER MUST BE GREATER THAN ZERO"
+125400             END-IF
+125500         END-IF
+125600         PERFORM 8957-LOG-REJECTED THRU 8957-EXIT
+125700         GO TO 3190-EXIT
+125800     END-IF.
+125900     IF B = 2
+126000         COMPUTE C = FUNCTION LOG(A)
+126100     ELSE
+126200         COMPUTE C = FUNCTION LOG10(A)
+126300     END-IF.
+126400     IF RUN-MODE-BATCH
+126500         PERFORM 8900-WRITE-RESULT THRU 8900-EXIT
+126600     ELSE
+126700         PERFORM 8800-SHOW-COMPUTING THRU 8800-EXIT
+126800         PERFORM 8850-ROUND-FOR-DISPLAY THRU 8850-EXIT
+126900         IF WS-LANG-ITALIAN
+127000             DISPLAY "LOGARITMO DI..."
+127100         ELSE
+127200             DISPLAY "LOG OF..."
+127300         END-IF
+127400         DISPLAY "(" A ")"
+127500         IF WS-LANG-ITALIAN
+127600             DISPLAY "RISULTATO..."
+127700         ELSE
+127800             DISPLAY "RESULTS..."
+127900         END-IF
+128000         DISPLAY "(" WS-DISPLAY-EDIT(1:WS-DISPLAY-LENGTH) ")"
+128100     END-IF.
+128200     PERFORM 8950-LOG-CALC THRU 8950-EXIT.
+128300 3190-EXIT.
+128400     EXIT.
+128500*-----------------------------------------------------------------
+128600* 5000 SERIES - BATCH (TRANS-FILE / RESULTS-FILE) ENTRY PATH.
+128700*-----------------------------------------------------------------
+128800 5000-BATCH-RUN.
+128900     PERFORM 5010-READ-CHECKPOINT THRU 5010-EXIT.
+129000     OPEN INPUT TRANS-FILE.
+129100     IF WS-TRANS-FILE-STATUS NOT = "00"
+129200         DISPLAY "UNABLE TO OPEN TRANS-FILE, FILE STATUS = "
+129300                 WS-TRANS-FILE-STATUS
+129400         GO TO 5000-EXIT
+129500     END-IF.
+129600     MOVE "N" TO WS-TRANS-EOF-SWITCH.
+129700     IF WS-RECORDS-DONE > 0
+129800         DISPLAY "RESTARTING - SKIPPING " WS-RECORDS-DONE
+129900                 " ALREADY-COMPLETED TRANSACTIONS"
+130000         PERFORM 5020-SKIP-COMPLETED THRU 5020-EXIT
+130100             VARYING WS-SKIP-COUNT FROM 1 BY 1
+130200             UNTIL WS-SKIP-COUNT > WS-RECORDS-DONE
+130300                 OR WS-TRANS-EOF
+130400         OPEN EXTEND RESULTS-FILE
+130500     ELSE
+130600         OPEN OUTPUT RESULTS-FILE
+130700     END-IF.
+130800     IF WS-RESULTS-FILE-STATUS NOT = "00"
+130900         DISPLAY "UNABLE TO OPEN RESULTS-FILE, FILE STATUS = "
+131000                 WS-RESULTS-FILE-STATUS
+131100         CLOSE TRANS-FILE
+131200         GO TO 5000-EXIT
+131300     END-IF.
+131400     PERFORM 5100-PROCESS-TRANS THRU 5100-EXIT
+131500         UNTIL WS-TRANS-EOF.
+131600     CLOSE TRANS-FILE.
+131700     CLOSE RESULTS-FILE.
+131800     MOVE 0 TO WS-RECORDS-DONE.
+131900     PERFORM 5040-WRITE-CHECKPOINT THRU 5040-EXIT.
+132000 5000-EXIT.
+132100     EXIT.
+132200
+132300 5010-READ-CHECKPOINT.
+132400     MOVE 0 TO WS-RECORDS-DONE.
+132500     OPEN INPUT CHECKPOINT-FILE.
+132600     IF WS-CKPT-FILE-STATUS = "00"
+132700         READ CHECKPOINT-FILE
+132800             AT END
+132900                 CONTINUE
+133000             NOT AT END
+133100                 MOVE CKPT-RECORD-COUNT TO WS-RECORDS-DONE
+133200         END-READ
+133300         CLOSE CHECKPOINT-FILE
+133400     END-IF.
+133500 5010-EXIT.
+133600     EXIT.
+133700
+133800 5020-SKIP-COMPLETED.
+133900     READ TRANS-FILE
+134000         AT END
+134100             MOVE "Y" TO WS-TRANS-EOF-SWITCH
+134200     END-READ.
+134300 5020-EXIT.
+134400     EXIT.
+134500
+134600 5100-PROCESS-TRANS.
+134700     READ TRANS-FILE
+134800         AT END
+134900             MOVE "Y" TO WS-TRANS-EOF-SWITCH
+135000         NOT AT END
+135100             MOVE TRANS-OPCODE TO INPUT1
+135200             PERFORM 5200-DISPATCH THRU 5200-EXIT
+135300             ADD 1 TO WS-RECORDS-DONE
+135400             PERFORM 5040-WRITE-CHECKPOINT THRU 5040-EXIT
+135500     END-READ.
+135600 5100-EXIT.
+135700     EXIT.
+135800
+135900 5040-WRITE-CHECKPOINT.
+136000     OPEN OUTPUT CHECKPOINT-FILE.
+136100     IF WS-CKPT-FILE-STATUS NOT = "00"
+136200         DISPLAY "UNABLE TO OPEN CHECKPOINT-FILE, FILE STATUS = "
+136300                 WS-CKPT-FILE-STATUS
+136400         GO TO 5040-EXIT
+136500     END-IF.
+136600     MOVE WS-RECORDS-DONE TO CKPT-RECORD-COUNT.
+136700     WRITE CHECKPOINT-RECORD.
+136800     IF WS-CKPT-FILE-STATUS NOT = "00"
+136900         DISPLAY "UNABLE TO WRITE CHECKPOINT, FILE STATUS = "
+137000                 WS-CKPT-FILE-STATUS
+137100     END-IF.
+137200     CLOSE CHECKPOINT-FILE.
+137300 5040-EXIT.
+137400     EXIT.
+137500
+137600 5200-DISPATCH.
+137700     EVALUATE INPUT1
+137800         WHEN 1   PERFORM 3010-ADD       THRU 3010-EXIT
+137900         WHEN 2   PERFORM 3020-SUBTRACT  THRU 3020-EXIT
+138000         WHEN 3   PERFORM 3030-MULTIPLY  THRU 3030-EXIT
+138100         WHEN 4   PERFORM 3040-DIVIDE    THRU 3040-EXIT
+138200         WHEN 5   PERFORM 3050-SQUARE    THRU 3050-EXIT
+138300         WHEN 6   PERFORM 3060-CUBE      THRU 3060-EXIT
+138400         WHEN 7   PERFORM 3070-SQRT      THRU 3070-EXIT
+138500         WHEN 8   PERFORM 3080-CUBE-ROOT THRU 3080-EXIT
+138600         WHEN 9   PERFORM 3090-SIN       THRU 3090-EXIT
+138700         WHEN 10  PERFORM 3100-COS       THRU 3100-EXIT
+138800         WHEN 11  PERFORM 3110-TAN       THRU 3110-EXIT
+138900         WHEN 12  PERFORM 3120-ASIN      THRU 3120-EXIT
+139000         WHEN 13  PERFORM 3130-ACOS      THRU 3130-EXIT
+139100         WHEN 14  PERFORM 3140-ATAN      THRU 3140-EXIT
+139200         WHEN 16  PERFORM 3160-PERCENT   THRU 3160-EXIT
+139300         WHEN 17  PERFORM 3170-MODULUS   THRU 3170-EXIT
+139400         WHEN 18  PERFORM 3180-POWER     THRU 3180-EXIT
+139500         WHEN 19  PERFORM 3190-LOG       THRU 3190-EXIT
+139600         WHEN OTHER
+139700             IF RUN-MODE-BATCH
+139800                 DISPLAY "INVALID OPCODE ON TRANS-FILE: " INPUT1
+139900             ELSE
+140000                 IF WS-LANG-ITALIAN
+140100                     DISPLAY "SCEGLI UN'OPZIONE VALIDA"
+140200                 ELSE
+140300                     DISPLAY "PLEASE CHOOSE A VALID OPTION"
+140400                 END-IF
+140500             END-IF
+140600     END-EVALUATE.
+140700 5200-EXIT.
+140800     EXIT.
+140900*-----------------------------------------------------------------
+141000* 8000 SERIES - SHARED HELPERS.
+141100*-----------------------------------------------------------------
+141200 8800-SHOW-COMPUTING.
+141300     IF WS-LANG-ITALIAN
+141400         DISPLAY "Elaborazione"
+141500     ELSE
+141600         DISPLAY "Computing"
+141700     END-IF.
+141800     CALL "CBL_OC_NANOSLEEP" USING WS-SLEEP-HALF-SEC.
+141900     IF WS-LANG-ITALIAN
+142000         DISPLAY "Elaborazione."
+142100     ELSE
+142200         DISPLAY "Computing."
+142300     END-IF.
+142400     CALL "CBL_OC_NANOSLEEP" USING WS-SLEEP-HALF-SEC.
+142500     IF WS-LANG-ITALIAN
+142600         DISPLAY "Elaborazione.."
+142700     ELSE
+142800         DISPLAY "Computing.."
+142900     END-IF.
+143000     CALL "CBL_OC_NANOSLEEP" USING WS-SLEEP-HALF-SEC.
+143100     IF WS-LANG-ITALIAN
+143200         DISPLAY "Elaborazione..."
+143300     ELSE
+143400         DISPLAY "Computing..."
+143500     END-IF.
+143600     CALL "CBL_OC_NANOSLEEP" USING WS-SLEEP-HALF-SEC.
+143700 8800-EXIT.
+143800     EXIT.
+143900
+144000* 8850-ROUND-FOR-DISPLAY - ROUND C DOWN TO WS-DECIMAL-CHOICE
+144100* DECIMAL PLACES FOR THE INTERACTIVE DISPLAY, USING A SCALE
+144200* FACTOR AND COMPUTE ROUNDED RATHER THAN AN INTRINSIC FUNCTION.
+144300* ONLY CALLED WHEN C (NOT D) HOLDS THE CURRENT RESULT, SO IT ALSO
+144400* CLEARS WS-WIDE-MODE-SWITCH -- OTHERWISE A WIDE FLAG LEFT OVER
+144500* FROM AN EARLIER ADD/MULTIPLY WOULD STILL LOOK SET TO A LATER
+144600* PARAGRAPH THAT NEVER OVERFLOWED (E.G. 3150-MEMORY-RECALL).
+144700 8850-ROUND-FOR-DISPLAY.
+144800     MOVE "N" TO WS-WIDE-MODE-SWITCH.
+144900     COMPUTE WS-DECIMAL-SCALE-FACTOR =
+145000         WS-DECIMAL-SCALE(WS-DECIMAL-CHOICE + 1).
+145100     COMPUTE WS-DECIMAL-SCALED-VALUE ROUNDED =
+145200         C * WS-DECIMAL-SCALE-FACTOR.
+145300     COMPUTE WS-DISPLAY-VALUE =
+145400         WS-DECIMAL-SCALED-VALUE / WS-DECIMAL-SCALE-FACTOR.
+145500     MOVE WS-DISPLAY-VALUE TO WS-DISPLAY-EDIT.
+145600     IF WS-DECIMAL-CHOICE = 0
+145700         MOVE 7 TO WS-DISPLAY-LENGTH
+145800     ELSE
+145900         COMPUTE WS-DISPLAY-LENGTH = 8 + WS-DECIMAL-CHOICE
+146000     END-IF.
+146100 8850-EXIT.
+146200     EXIT.
+146300
+146400 8900-WRITE-RESULT.
+146500     MOVE TRANS-OPCODE     TO RESULTS-OPCODE.
+146600     MOVE A                TO RESULTS-OPERAND-A.
+146700     MOVE B                TO RESULTS-OPERAND-B.
+146800     MOVE C                TO RESULTS-VALUE.
+146900     SET RESULTS-OK        TO TRUE.
+147000     WRITE RESULTS-RECORD.
+147100 8900-EXIT.
+147200     EXIT.
+147300
+147400 8910-WRITE-DIVIDE-BY-ZERO.
+147500     MOVE TRANS-OPCODE     TO RESULTS-OPCODE.
+147600     MOVE A                TO RESULTS-OPERAND-A.
+147700     MOVE B                TO RESULTS-OPERAND-B.
+147800     MOVE ZERO             TO RESULTS-VALUE.
+147900     SET RESULTS-DIVIDE-BY-ZERO TO TRUE.
+148000     WRITE RESULTS-RECORD.
+148100 8910-EXIT.
+148200     EXIT.
+148300
+148400 8920-WRITE-DOMAIN-ERROR.
+148500     MOVE TRANS-OPCODE     TO RESULTS-OPCODE.
+148600     MOVE A                TO RESULTS-OPERAND-A.
+148700     MOVE B                TO RESULTS-OPERAND-B.
+148800     MOVE ZERO             TO RESULTS-VALUE.
+148900     SET RESULTS-DOMAIN-ERROR  TO TRUE.
+149000     WRITE RESULTS-RECORD.
+149100 8920-EXIT.
+149200     EXIT.
+149300
+149400* 8930-WRITE-RESULT-WIDE - SAME AS 8900-WRITE-RESULT, EXCEPT THE
+149500* RESULT COMES FROM D (THE WIDE SCRATCH FIELD) INSTEAD OF THE
+149600* NARROWER C, FOR AN ADD/MULTIPLY THAT OVERFLOWED C'S RANGE.
+149700* RESULTS-VALUE IS ALREADY PIC S9(14)V9(7), SO IT CARRIES D'S FULL
+149800* WIDTH WITH NO TRUNCATION.
+149900 8930-WRITE-RESULT-WIDE.
+150000     MOVE TRANS-OPCODE     TO RESULTS-OPCODE.
+150100     MOVE A                TO RESULTS-OPERAND-A.
+150200     MOVE B                TO RESULTS-OPERAND-B.
+150300     MOVE D                TO RESULTS-VALUE.
+150400     SET RESULTS-OK        TO TRUE.
+150500     WRITE RESULTS-RECORD.
+150600 8930-EXIT.
+150700     EXIT.
+150800
+150900 8950-LOG-CALC.
+151000     MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+151100     SET LOG-TYPE-CALC     TO TRUE.
+151200     MOVE INPUT1           TO LOG-OPTION.
+151300     MOVE SPACES           TO LOG-EXIT-REASON.
+151400     MOVE A                TO LOG-OPERAND-A.
+151500     MOVE B                TO LOG-OPERAND-B.
+151600     MOVE C                TO LOG-RESULT.
+151700     WRITE LOG-RECORD.
+151800 8950-EXIT.
+151900     EXIT.
+152000
+152100* 8955-LOG-CALC-WIDE - SAME AS 8950-LOG-CALC, EXCEPT LOG-RESULT
+152200* COMES FROM D INSTEAD OF THE NARROWER C.  LOG-RESULT IS ALREADY
+152300* PIC S9(14)V9(7), SO IT CARRIES D'S FULL WIDTH WITH NO
+152400* TRUNCATION.
+152500 8955-LOG-CALC-WIDE.
+152600     MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+152700     SET LOG-TYPE-CALC     TO TRUE.
+152800     MOVE INPUT1           TO LOG-OPTION.
+152900     MOVE SPACES           TO LOG-EXIT-REASON.
+153000     MOVE A                TO LOG-OPERAND-A.
+153100     MOVE B                TO LOG-OPERAND-B.
+153200     MOVE D                TO LOG-RESULT.
+153300     WRITE LOG-RECORD.
+153400 8955-EXIT.
+153500     EXIT.
+153600
+153700* 8956-LOG-RECALL - RECORDS THAT OPTION 15 (MEMORY RECALL) WAS
+153800* ENTERED, SO SuS_2.0_Final_SUMMARY.COB CAN COUNT ITS USE EVEN
+153900* THOUGH THE OPERATION THE USER GOES ON TO PICK FROM THE RECALL
+154000* SUB-MENU IS LOGGED SEPARATELY, UNDER ITS OWN OPTION NUMBER, BY
+154100* 8950-LOG-CALC/8955-LOG-CALC-WIDE.  WRITTEN EVEN WHEN THE RECALL
+154200* IS THEN REFUSED FOR BEING IN WIDE MODE, SINCE THE FEATURE WAS
+154300* STILL INVOKED.
+154400 8956-LOG-RECALL.
+154500     MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+154600     SET LOG-TYPE-CALC     TO TRUE.
+154700     MOVE 15               TO LOG-OPTION.
+154800     MOVE SPACES           TO LOG-EXIT-REASON.
+154900     MOVE ZERO             TO LOG-OPERAND-A.
+155000     MOVE ZERO             TO LOG-OPERAND-B.
+155100     MOVE ZERO             TO LOG-RESULT.
+155200     WRITE LOG-RECORD.
+155300 8956-EXIT.
+155400     EXIT.
+155500
+155600* 8957-LOG-REJECTED - RECORDS THAT A MENU OPTION WAS EXERCISED
+155700* BUT THE INPUT WAS REJECTED (DIVIDE BY ZERO OR OUT OF DOMAIN)
+155800* BEFORE ANY RESULT WAS COMPUTED.  LOG-RESULT IS FORCED TO ZERO
+155900* RATHER THAN CARRYING C, SINCE C STILL HOLDS WHATEVER THE LAST
+156000* SUCCESSFUL CALCULATION LEFT THERE.  THIS KEEPS THE PER-OPTION
+156100* COUNTS IN SuS_2.0_Final_SUMMARY.COB ACCURATE EVEN WHEN THE
+156200* OPERATOR'S INPUT IS REJECTED.
+156300 8957-LOG-REJECTED.
+156400     MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+156500     SET LOG-TYPE-CALC     TO TRUE.
+156600     MOVE INPUT1           TO LOG-OPTION.
+156700     MOVE SPACES           TO LOG-EXIT-REASON.
+156800     MOVE A                TO LOG-OPERAND-A.
+156900     MOVE B                TO LOG-OPERAND-B.
+157000     MOVE ZERO             TO LOG-RESULT.
+157100     WRITE LOG-RECORD.
+157200 8957-EXIT.
+157300     EXIT.
+157400
+157500 8960-LOG-EXIT.
+157600     MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP.
+157700     SET LOG-TYPE-EXIT     TO TRUE.
+157800     MOVE INPUT1           TO LOG-OPTION.
+157900     MOVE ZERO             TO LOG-OPERAND-A.
+158000     MOVE ZERO             TO LOG-OPERAND-B.
+158100     MOVE ZERO             TO LOG-RESULT.
+158200     WRITE LOG-RECORD.
+158300 8960-EXIT.
+158400     EXIT.
