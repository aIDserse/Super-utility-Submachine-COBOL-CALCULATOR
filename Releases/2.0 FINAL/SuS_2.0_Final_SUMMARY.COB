@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author:        D. WHITFIELD
+      * Installation:  SUPER UTILITY SUBMACHINE - HELPDESK TOOLS
+      * Date-Written:   2026-08-09
+      * Date-Compiled:
+      * Purpose:       End-of-day summary report over the ELMO
+      *                calculation audit log (CALCLOG).  Counts how
+      *                many times each menu option was used and how
+      *                many terminal sessions ended via option 15 ESC
+      *                versus answering "no more calculations".
+      * Tectonics:     cobc -x -std=ibm -I ../../Copybooks
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------  ----  --------------------------------------------
+      *  2026-08-09  DW   ORIGINAL VERSION.
+      ******************************************************************
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.   ELMOSUM.
+000300*-----------------------------------------------------------------
+000400 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000700     SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+000800         ORGANIZATION IS SEQUENTIAL
+000900         FILE STATUS IS WS-LOG-FILE-STATUS.
+001000
+001100     SELECT REPORT-FILE ASSIGN TO "SUMRPT"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001300         FILE STATUS IS WS-REPORT-FILE-STATUS.
+001400*-----------------------------------------------------------------
+001500 DATA DIVISION.
+001600 FILE SECTION.
+001700 FD  CALC-LOG-FILE
+001800     RECORDING MODE IS F.
+001900     COPY ELMOLOG.
+002000
+002100 FD  REPORT-FILE.
+002200 01  REPORT-LINE                 PIC X(80).
+002300*-----------------------------------------------------------------
+002400 WORKING-STORAGE SECTION.
+002500 01  WS-LOG-FILE-STATUS           PIC X(02) VALUE SPACES.
+002600 01  WS-REPORT-FILE-STATUS        PIC X(02) VALUE SPACES.
+002700
+002800 01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+002900     88  WS-EOF                          VALUE "Y".
+003000
+003100 01  WS-MAX-OPTION                PIC 9(02) VALUE 19.
+003200
+003300* NAME TABLE FOR EACH MENU OPTION NUMBER, 1 THRU 19 (INCLUDES
+003400* THE OPTIONS ADDED AFTER THIS REPORT WAS FIRST WRITTEN, SO THE
+003500* REPORT DOES NOT NEED TO CHANGE AGAIN WHEN THE MENU GROWS).
+003600 01  WS-OPTION-NAME-VALUES.
+003700     05  FILLER  PIC X(20) VALUE "ADDITION".
+003800     05  FILLER  PIC X(20) VALUE "SUBTRACTION".
+003900     05  FILLER  PIC X(20) VALUE "MULTIPLICATION".
+004000     05  FILLER  PIC X(20) VALUE "DIVISION".
+004100     05  FILLER  PIC X(20) VALUE "SQUARING".
+004200     05  FILLER  PIC X(20) VALUE "CUBING".
+004300     05  FILLER  PIC X(20) VALUE "SQUARE ROOT".
+004400     05  FILLER  PIC X(20) VALUE "CUBE ROOT".
+004500     05  FILLER  PIC X(20) VALUE "SIN".
+004600     05  FILLER  PIC X(20) VALUE "COS".
+004700     05  FILLER  PIC X(20) VALUE "TAN".
+004800     05  FILLER  PIC X(20) VALUE "SIN^-1".
+004900     05  FILLER  PIC X(20) VALUE "COS^-1".
+005000     05  FILLER  PIC X(20) VALUE "TAN^-1".
+005100     05  FILLER  PIC X(20) VALUE "MEMORY RECALL".
+005200     05  FILLER  PIC X(20) VALUE "PERCENTAGE".
+005300     05  FILLER  PIC X(20) VALUE "MODULUS".
+005400     05  FILLER  PIC X(20) VALUE "POWER".
+005500     05  FILLER  PIC X(20) VALUE "LOG".
+005600 01  WS-OPTION-NAME-TABLE REDEFINES WS-OPTION-NAME-VALUES.
+005700     05  WS-OPTION-NAME       OCCURS 19 TIMES PIC X(20).
+005800
+005900 01  WS-OPTION-COUNTS.
+006000     05  WS-OPTION-COUNT      OCCURS 19 TIMES PIC 9(06).
+006100 01  WS-OPTION-INDEX          PIC 9(02) COMP.
+006200
+006300 01  WS-ESC-COUNT             PIC 9(06) VALUE 0.
+006400 01  WS-LOOPEND-COUNT         PIC 9(06) VALUE 0.
+006500 01  WS-OTHER-EXIT-COUNT      PIC 9(06) VALUE 0.
+006600
+006700 01  WS-HEADING-1             PIC X(80) VALUE
+006800     "ELMO END-OF-DAY USAGE SUMMARY".
+006900 01  WS-HEADING-2             PIC X(80) VALUE
+007000     "OPTION                COUNT".
+007100 01  WS-DETAIL-LINE.
+007200     05  WS-DL-NAME           PIC X(20).
+007300     05  FILLER               PIC X(04) VALUE SPACES.
+007400     05  WS-DL-COUNT          PIC ZZZ,ZZ9.
+007500 01  WS-EXIT-LINE.
+007600     05  WS-EL-LABEL          PIC X(30).
+007700     05  FILLER               PIC X(04) VALUE SPACES.
+007800     05  WS-EL-COUNT          PIC ZZZ,ZZ9.
+007900*-----------------------------------------------------------------
+008000 PROCEDURE DIVISION.
+008100*-----------------------------------------------------------------
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008400     PERFORM 2000-READ-LOG THRU 2000-EXIT
+008500         UNTIL WS-EOF.
+008600     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+008700     CLOSE CALC-LOG-FILE.
+008800     CLOSE REPORT-FILE.
+008900     STOP RUN.
+009000*-----------------------------------------------------------------
+009100 1000-INITIALIZE.
+009200     MOVE ZEROES TO WS-OPTION-COUNTS.
+009300     OPEN INPUT CALC-LOG-FILE.
+009400     OPEN OUTPUT REPORT-FILE.
+009500 1000-EXIT.
+009600     EXIT.
+009700*-----------------------------------------------------------------
+009800 2000-READ-LOG.
+009900     READ CALC-LOG-FILE
+010000         AT END
+010100             MOVE "Y" TO WS-EOF-SWITCH
+010200         NOT AT END
+010300             PERFORM 2100-TALLY-RECORD THRU 2100-EXIT
+010400     END-READ.
+010500 2000-EXIT.
+010600     EXIT.
+010700
+010800 2100-TALLY-RECORD.
+010900     IF LOG-TYPE-CALC
+011000         IF LOG-OPTION >= 1 AND LOG-OPTION <= WS-MAX-OPTION
+011100             MOVE LOG-OPTION TO WS-OPTION-INDEX
+011200             ADD 1 TO WS-OPTION-COUNT(WS-OPTION-INDEX)
+011300         END-IF
+011400     ELSE
+011500         EVALUATE TRUE
+011600             WHEN LOG-EXIT-VIA-ESC
+011700                 ADD 1 TO WS-ESC-COUNT
+011800             WHEN LOG-EXIT-VIA-LOOP-END
+011900                 ADD 1 TO WS-LOOPEND-COUNT
+012000             WHEN OTHER
+012100                 ADD 1 TO WS-OTHER-EXIT-COUNT
+012200         END-EVALUATE
+012300     END-IF.
+012400 2100-EXIT.
+012500     EXIT.
+012600*-----------------------------------------------------------------
+012700 3000-PRINT-REPORT.
+012800     MOVE WS-HEADING-1 TO REPORT-LINE.
+012900     WRITE REPORT-LINE.
+013000     MOVE WS-HEADING-2 TO REPORT-LINE.
+013100     WRITE REPORT-LINE.
+013200     PERFORM 3100-PRINT-OPTION-LINE THRU 3100-EXIT
+013300         VARYING WS-OPTION-INDEX FROM 1 BY 1
+013400         UNTIL WS-OPTION-INDEX > WS-MAX-OPTION.
+013500     MOVE SPACES TO REPORT-LINE.
+013600     WRITE REPORT-LINE.
+013700     MOVE "EXIT VIA OPTION 99 (ESC)" TO WS-EL-LABEL.
+013800     MOVE WS-ESC-COUNT TO WS-EL-COUNT.
+013900     MOVE WS-EXIT-LINE TO REPORT-LINE.
+014000     WRITE REPORT-LINE.
+014100     MOVE "EXIT VIA NO-MORE-CALCS ANSWER" TO WS-EL-LABEL.
+014200     MOVE WS-LOOPEND-COUNT TO WS-EL-COUNT.
+014300     MOVE WS-EXIT-LINE TO REPORT-LINE.
+014400     WRITE REPORT-LINE.
+014500 3000-EXIT.
+014600     EXIT.
+014700
+014800 3100-PRINT-OPTION-LINE.
+014900     MOVE WS-OPTION-NAME(WS-OPTION-INDEX)   TO WS-DL-NAME.
+015000     MOVE WS-OPTION-COUNT(WS-OPTION-INDEX)  TO WS-DL-COUNT.
+015100     MOVE WS-DETAIL-LINE TO REPORT-LINE.
+015200     WRITE REPORT-LINE.
+015300 3100-EXIT.
+015400     EXIT.
