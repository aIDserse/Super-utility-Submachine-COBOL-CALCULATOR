@@ -0,0 +1,16 @@
+      ******************************************************************
+      * ELMORES.CPY
+      * Record layout for the ELMO batch results output file
+      * (RESULTS-FILE).  RETURN-CODE is "00" for a normal calculation
+      * and non-zero when the transaction failed validation (see the
+      * RETURN-CODE level-88s below).
+      ******************************************************************
+000100 01  RESULTS-RECORD.
+000200     05  RESULTS-OPCODE          PIC 9(14).
+000300     05  RESULTS-OPERAND-A       PIC S9(7)V9(7).
+000400     05  RESULTS-OPERAND-B       PIC S9(7)V9(7).
+000500     05  RESULTS-VALUE           PIC S9(14)V9(7).
+000600     05  RESULTS-RETURN-CODE     PIC X(02).
+000700         88  RESULTS-OK                  VALUE "00".
+000800         88  RESULTS-DIVIDE-BY-ZERO      VALUE "01".
+000900         88  RESULTS-DOMAIN-ERROR        VALUE "02".
