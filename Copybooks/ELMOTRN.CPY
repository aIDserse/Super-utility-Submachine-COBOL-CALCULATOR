@@ -0,0 +1,10 @@
+      ******************************************************************
+      * ELMOTRN.CPY
+      * Record layout for the ELMO batch transaction input file
+      * (TRANS-FILE).  One record equals one calculation request in
+      * the same shape as the interactive INPUT1 / A / B fields.
+      ******************************************************************
+000100 01  TRANS-RECORD.
+000200     05  TRANS-OPCODE            PIC 9(14).
+000300     05  TRANS-OPERAND-A         PIC S9(7)V9(7).
+000400     05  TRANS-OPERAND-B         PIC S9(7)V9(7).
