@@ -0,0 +1,9 @@
+      ******************************************************************
+      * ELMOPI.CPY
+      * Shared PI constant for every ELMO trig paragraph (SIN, COS,
+      * TAN, ASIN, ACOS, ATAN), so the degrees/radians conversion uses
+      * one higher-precision value instead of a separate hand-typed
+      * "3.14159" literal in each paragraph.
+      ******************************************************************
+000100 01  ELMO-PI-CONSTANT        PIC S9(1)V9(14) VALUE
+000200                                 3.14159265358979.
