@@ -0,0 +1,20 @@
+      ******************************************************************
+      * ELMOLOG.CPY
+      * Record layout for the ELMO calculation audit log (CALC-LOG
+      * file).  LOG-TYPE-CALC records one calculation; LOG-TYPE-EXIT
+      * records how a terminal session ended, so the end-of-day
+      * summary can total ESC exits against "no more calculations"
+      * exits.
+      ******************************************************************
+000100 01  LOG-RECORD.
+000200     05  LOG-TIMESTAMP           PIC X(21).
+000300     05  LOG-TYPE                PIC X(04).
+000400         88  LOG-TYPE-CALC               VALUE "CALC".
+000500         88  LOG-TYPE-EXIT               VALUE "EXIT".
+000600     05  LOG-OPTION              PIC 9(02).
+000700     05  LOG-EXIT-REASON         PIC X(08).
+000800         88  LOG-EXIT-VIA-ESC            VALUE "ESC".
+000900         88  LOG-EXIT-VIA-LOOP-END       VALUE "LOOPEND".
+001000     05  LOG-OPERAND-A           PIC S9(14)V9(7).
+001100     05  LOG-OPERAND-B           PIC S9(14)V9(7).
+001200     05  LOG-RESULT              PIC S9(14)V9(7).
