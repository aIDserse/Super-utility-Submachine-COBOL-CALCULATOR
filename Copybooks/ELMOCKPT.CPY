@@ -0,0 +1,9 @@
+      ******************************************************************
+      * ELMOCKPT.CPY
+      * Record layout for the ELMO batch checkpoint file (CKPTFILE).
+      * Holds the count of TRANS-FILE records already processed onto
+      * RESULTS-FILE, so a restarted batch run can skip past what an
+      * earlier, aborted run already completed.
+      ******************************************************************
+000100 01  CHECKPOINT-RECORD.
+000200     05  CKPT-RECORD-COUNT       PIC 9(09).
